@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  WSCALEXC - CALCULADORA EXCEPTION REPORT RECORD
+      *  ONE RECORD PER REJECTED TRANSACTION, WITH A REASON CODE SO
+      *  FAILURES CAN BE FOLLOWED UP WITHOUT SCANNING THE FULL LOG.
+      *  REASON CODES: NV = NOT NUMERIC, RG = OUT OF RANGE,
+      *                DZ = DIVIDE BY ZERO, SE = SIZE ERROR,
+      *                OP = UNKNOWN OPTION CODE.
+      *****************************************************************
+       01  EXC-RECORD.
+           05  EXC-SEQ-NBR           PIC 9(6).
+           05  EXC-OPTION            PIC 9.
+           05  EXC-NUMBER1           PIC S9(3)V999.
+           05  EXC-NUMBER2           PIC S9(3)V999.
+           05  EXC-REASON-CODE       PIC X(2).
+           05  EXC-REASON-TEXT       PIC X(30).
+           05  FILLER                PIC X(29).

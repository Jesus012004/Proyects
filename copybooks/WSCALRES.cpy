@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  WSCALRES - CALCULADORA RESULT OUTPUT RECORD
+      *  ONE RECORD PER TRANSACTION COMPUTED, DATED BY RUN DATE, SO
+      *  RESULTS CAN BE ARCHIVED OR RELOADED WITHOUT RE-RUNNING.
+      *****************************************************************
+       01  RES-RECORD.
+           05  RES-BATCH-DATE        PIC X(8).
+           05  RES-SEQ-NBR           PIC 9(6).
+           05  RES-OPTION            PIC 9.
+           05  RES-NUMBER1           PIC S9(3)V999.
+           05  RES-NUMBER2           PIC S9(3)V999.
+           05  RES-RESULT            PIC S9(6)V999.
+           05  FILLER                PIC X(44).

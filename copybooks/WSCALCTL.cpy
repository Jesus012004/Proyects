@@ -0,0 +1,26 @@
+      *****************************************************************
+      *  WSCALCTL - CALCULADORA CONTROL CARD RECORD
+      *  ONE CARD READ AT THE START OF THE RUN.
+      *    CTL-MODE                'B' = BATCH (READ TRANFILE)
+      *                            'I' = INTERACTIVE CONSOLE
+      *    CTL-DECIMALS            DECIMAL PLACES TO KEEP IN RESULT
+      *                            (0-3, DEFAULTS TO 3)
+      *    CTL-ROUND-MODE          'R' = ROUNDED, 'T' = TRUNCATE
+      *    CTL-CHECKPOINT-INTERVAL WRITE A CHECKPOINT EVERY N
+      *                            TRANSACTIONS IN BATCH MODE
+      *                            (ZERO DISABLES CHECKPOINTING)
+      *    CTL-RESTART-IND         'Y' = RESUME FROM CKPTFILE
+      *                            'N' = START AT RECORD 1
+      *    CTL-GL-ACCOUNT          GL ACCOUNT CODE STAMPED ON GLFILE
+      *                            EXTRACT RECORDS
+      *  COPY THIS BOOK A SECOND TIME WITH REPLACING TO KEEP A WORKING
+      *  STORAGE COPY OF THE PARAMETERS AFTER THE CONTROL FILE CLOSES.
+      *****************************************************************
+       01  CTL-RECORD.
+           05  CTL-MODE                    PIC X(1).
+           05  CTL-DECIMALS                PIC 9(1).
+           05  CTL-ROUND-MODE              PIC X(1).
+           05  CTL-CHECKPOINT-INTERVAL     PIC 9(5).
+           05  CTL-RESTART-IND             PIC X(1).
+           05  CTL-GL-ACCOUNT              PIC X(10).
+           05  FILLER                      PIC X(61).

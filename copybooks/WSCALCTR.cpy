@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  WSCALCTR - CALCULADORA BATCH TRANSACTION RECORD
+      *  ONE CALCULATION REQUEST PER RECORD: OPERATION CODE PLUS THE
+      *  TWO OPERANDS, SAME SHAPE AS NUMBER1/NUMBER2 IN CALCULADORA.
+      *****************************************************************
+       01  TR-RECORD.
+           05  TR-OPTION             PIC 9.
+           05  TR-NUMBER1            PIC S9(3)V999.
+           05  TR-NUMBER2            PIC S9(3)V999.
+           05  FILLER                PIC X(67).

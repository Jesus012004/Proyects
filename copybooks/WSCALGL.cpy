@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  WSCALGL - CALCULADORA GL INTERFACE EXTRACT RECORD
+      *  LAYOUT EXPECTED BY THE GL POSTING INTERFACE FOR ADJUSTMENTS
+      *  COMING OUT OF THE ADD/SUBTRACT OPTIONS.
+      *****************************************************************
+       01  GL-RECORD.
+           05  GL-ACCOUNT-CODE       PIC X(10).
+           05  GL-AMOUNT             PIC S9(9)V99.
+           05  GL-DR-CR-IND          PIC X(1).
+           05  GL-BATCH-DATE         PIC X(8).
+           05  FILLER                PIC X(50).

@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  WSCALCKP - CALCULADORA BATCH CHECKPOINT RECORD
+      *  SINGLE-RECORD FILE REWRITTEN EVERY CHECKPOINT INTERVAL SO AN
+      *  ABENDED BATCH RUN CAN RESTART AFTER THE LAST GOOD RECORD
+      *  WITHOUT REPROCESSING TRANSACTIONS ALREADY POSTED. CARRIES THE
+      *  RUNNING GRAND TOTAL AND EXCEPTION COUNT AS OF THE CHECKPOINT
+      *  TOO, SO A RESTARTED RUN'S END-OF-JOB TOTALS COVER THE WHOLE
+      *  JOB, NOT JUST THE SEGMENT PROCESSED AFTER THE RESTART.
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-LAST-SEQ-NBR     PIC 9(6).
+           05  CKPT-GRAND-TOTAL      PIC S9(9)V999.
+           05  CKPT-EXC-COUNT        PIC 9(6).
+           05  FILLER                PIC X(56).

@@ -0,0 +1,29 @@
+//CALCBAT  JOB (ACCTNO),'CALCULADORA BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CALCULADORA IN BATCH MODE AGAINST A MONTH-END TRANSACTION
+//* FILE INSTEAD OF KEYING EACH ADJUSTMENT IN AT A TERMINAL.
+//* SET CTLFILE CTL-MODE = 'B' TO DRIVE THIS DD SET, AND
+//* CTL-RESTART-IND = 'Y' TO RESUME A RUN FROM THE LAST CHECKPOINT
+//* IN CKPTFILE INSTEAD OF REPROCESSING THE WHOLE FILE.
+//*--------------------------------------------------------------*
+//CALCSTEP EXEC PGM=CALCULADORA
+//STEPLIB  DD DSN=PROD.CALCULADORA.LOADLIB,DISP=SHR
+//CTLFILE  DD DSN=PROD.CALCULADORA.CTLCARD,DISP=SHR
+//TRANFILE DD DSN=PROD.CALCULADORA.TRANS.MONTHEND,DISP=SHR
+//RESFILE  DD DSN=PROD.CALCULADORA.RESULTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//EXCFILE  DD DSN=PROD.CALCULADORA.EXCEPTIONS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//GLFILE   DD DSN=PROD.CALCULADORA.GLEXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CKPTFILE DD DSN=PROD.CALCULADORA.CHECKPOINT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*

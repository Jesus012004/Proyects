@@ -1,69 +1,445 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULADORA.
-       AUTHOR JESUS DANIEL PADRIN MARIN.
-       DATE-WRITTEN "24/05/2024"
-       DATE-MODIFIED "24/05/2024"
-       DATE-COMPILED "24/05/2024"
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 NUMBER1 PICTURE S9(3)V999 VALUE ZERO.
-       77 NUMBER2 PICTURE S9(3)V999 VALUE ZERO.
-       77 RESULT PICTURE S9(6)V999 VALUE ZERO.
-       77 OPTION PICTURE 9 VALUE ZERO.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-             DISPLAY "OPTIONS"
-             DISPLAY "ADD"
-             DISPLAY "SUBTRACT"
-             DISPLAY "MULTIPLY"
-             DISPLAY "DIVISION"
-             ACCEPT OPTION.
-             EVALUATE OPTION
-              WHEN 1
-               DISPLAY "ENTER ONE NUMBER WHIT LEES TO ONE HUNDRED"
-               ACCEPT NUMBER1
-               DISPLAY "ENTER ANOTHER NUMBER WHIT LEES TO ONE HUNDRED"
-               ACCEPT NUMBER2
-               ADD NUMBER1 TO NUMBER2 GIVING RESULT
-                ON SIZE ERROR DISPLAY "OVELOADED INPUT BUFER ERROR"
-                NOT ON SIZE ERROR DISPLAY "THE RESULT IS" RESULT
-                END-ADD
-
-               WHEN 2
-               DISPLAY "ENTER ONE NUMBER WHIT LEES TO ONE HUNDRED"
-               ACCEPT NUMBER1
-               DISPLAY "ENTER ANOTHER NUMBER WHIT LEES TO ONE HUNDRED"
-               ACCEPT NUMBER2
-               COMPUTE RESULT = NUMBER1 - NUMBER2
-                ON SIZE ERROR DISPLAY "OVELOADED INPUT BUFER ERROR"
-                NOT ON SIZE ERROR DISPLAY "THE RESULT IS" RESULT
-                END-COMPUTE
-
-               WHEN 3
-               DISPLAY "ENTER ONE NUMBER WHIT LEES TO ONE HUNDRED"
-               ACCEPT NUMBER1
-               DISPLAY "ENTER ANOTHER NUMBER WHIT LEES TO ONE HUNDRED"
-               ACCEPT NUMBER2
-               MULTIPLY NUMBER1 BY NUMBER2 GIVING RESULT
-                ON SIZE ERROR DISPLAY "OVELOADED INPUT BUFER ERROR"
-                NOT ON SIZE ERROR DISPLAY "THE RESULT IS" RESULT WITH NO
-                ADVANCING
-                END-MULTIPLY
-
-               WHEN 4
-               DISPLAY "ENTER ONE NUMBER WHIT LEES TO ONE HUNDRED"
-               ACCEPT NUMBER1
-               DISPLAY "ENTER ANOTHER NUMBER WHIT LEES TO ONE HUNDRED"
-               ACCEPT NUMBER2
-               DIVIDE NUMBER1 BY NUMBER2 GIVING RESULT
-                ON SIZE ERROR DISPLAY "OVELOADED INPUT BUFER ERROR"
-                NOT ON SIZE ERROR DISPLAY "THE RESULT IS" RESULT
-                END-DIVIDE
-
-                WHEN OTHER
-                 DISPLAY "ERROR: UKWNOW VALUE IN OPTION INPUT BUFER"
-               END-EVALUATE.
-             STOP RUN.
-       END PROGRAM CALCULADORA.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULADORA.
+       AUTHOR JESUS DANIEL PADRIN MARIN.
+       DATE-WRITTEN "24/05/2024"
+       DATE-MODIFIED "08/08/2026"
+       DATE-COMPILED "24/05/2024"
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESFILE ASSIGN TO "RESFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT CTLFILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCFILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GLFILE ASSIGN TO "GLFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY WSCALCTL.
+
+       FD  EXCFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY WSCALEXC.
+
+       FD  GLFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY WSCALGL.
+
+       FD  TRANFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY WSCALCTR.
+
+       FD  RESFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY WSCALRES.
+
+       FD  CKPTFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY WSCALCKP.
+
+       WORKING-STORAGE SECTION.
+      *    WORKING COPY OF THE CONTROL CARD, KEPT AFTER CTLFILE CLOSES.
+       COPY WSCALCTL
+           REPLACING ==CTL-RECORD== BY ==WS-CTL-RECORD==
+               ==CTL-MODE== BY ==WS-CTL-MODE==
+               ==CTL-DECIMALS== BY ==WS-CTL-DECIMALS==
+               ==CTL-ROUND-MODE== BY ==WS-CTL-ROUND-MODE==
+               ==CTL-CHECKPOINT-INTERVAL==
+                   BY ==WS-CTL-CHECKPOINT-INTERVAL==
+               ==CTL-RESTART-IND== BY ==WS-CTL-RESTART-IND==
+               ==CTL-GL-ACCOUNT== BY ==WS-CTL-GL-ACCOUNT==.
+
+       77 NUMBER1 PICTURE S9(3)V999 VALUE ZERO.
+       77 NUMBER2 PICTURE S9(3)V999 VALUE ZERO.
+       77 RESULT PICTURE S9(6)V999 VALUE ZERO.
+       77 OPTION PICTURE 9 VALUE ZERO.
+      *    INTEGER QUOTIENT SO REMAINDER (OPTION 5) IS A TRUE MODULUS -
+      *    A DECIMAL QUOTIENT WOULD LEAVE A NEAR-ZERO RESIDUAL INSTEAD.
+       77 WS-QUOTIENT PICTURE S9(6) VALUE ZERO.
+       77 WS-SCALE-FACTOR PICTURE 9(4) VALUE 1000.
+       77 WS-SCALED PICTURE S9(9) VALUE ZERO.
+
+       77  WS-EOF-TRANS-SW           PIC X VALUE 'N'.
+           88  WS-END-OF-TRANS              VALUE 'Y'.
+
+      *    STAMPS EVERY RESULT RECORD SO A RUN CAN BE TRACED BACK.
+       77  WS-BATCH-DATE             PIC X(8) VALUE SPACES.
+       77  WS-SEQ-NBR                PIC 9(6) VALUE ZERO.
+
+       77  WS-VALID-SW               PIC X VALUE 'Y'.
+           88  WS-INPUT-VALID               VALUE 'Y'.
+           88  WS-INPUT-INVALID              VALUE 'N'.
+
+      *    EXCEPTION REPORT - ONE RECORD PER REJECTED TRANSACTION PLUS
+      *    AN END-OF-RUN COUNT, SO FAILURES CAN BE FOLLOWED UP WITHOUT
+      *    SCROLLING A FULL CONSOLE LOG.
+       77  WS-EXC-COUNT              PIC 9(6) VALUE ZERO.
+       77  WS-REASON-CODE            PIC X(2) VALUE SPACES.
+       77  WS-REASON-TEXT            PIC X(30) VALUE SPACES.
+
+      *    CARRIES THE RUNNING TOTAL ACROSS REPEATED INTERACTIVE
+      *    PASSES SO A CHAINED SESSION ENDS WITH A GRAND TOTAL.
+       77  WS-GRAND-TOTAL            PIC S9(9)V999 VALUE ZERO.
+       77  WS-QUIT-SW                PIC X VALUE 'N'.
+           88  WS-QUIT                      VALUE 'Y'.
+
+      *    BATCH CHECKPOINT - A CHECKPOINT IS WRITTEN EVERY
+      *    WS-CTL-CHECKPOINT-INTERVAL TRANSACTIONS (FROM THE CONTROL
+      *    CARD) SO AN ABENDED RUN CAN RESUME AFTER THE LAST ONE
+      *    INSTEAD OF REPROCESSING THE WHOLE TRANSACTION FILE.
+       77  WS-CKPT-REMAINDER         PIC 9(5) VALUE ZERO.
+      *    '35' MEANS CKPTFILE WAS NEVER CREATED - THE ABEND HAPPENED
+      *    BEFORE THE FIRST CHECKPOINT, SO RESTART FALLS BACK TO
+      *    RECORD 1 INSTEAD OF ABENDING ON THE OPEN.
+       77  WS-CKPT-FILE-STATUS       PIC X(2) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+             ACCEPT WS-BATCH-DATE FROM DATE YYYYMMDD.
+             OPEN INPUT CTLFILE.
+             PERFORM READ-CONTROL-CARD.
+             CLOSE CTLFILE.
+             IF WS-CTL-RESTART-IND = 'Y'
+                 OPEN EXTEND RESFILE
+                 OPEN EXTEND EXCFILE
+                 OPEN EXTEND GLFILE
+             ELSE
+                 OPEN OUTPUT RESFILE
+                 OPEN OUTPUT EXCFILE
+                 OPEN OUTPUT GLFILE
+             END-IF.
+             IF WS-CTL-MODE = 'B'
+                 OPEN INPUT TRANFILE
+                 IF WS-CTL-RESTART-IND = 'Y'
+                     PERFORM HANDLE-RESTART-SKIP
+                 END-IF
+                 PERFORM UNTIL WS-END-OF-TRANS
+                     READ TRANFILE
+                         AT END
+                             SET WS-END-OF-TRANS TO TRUE
+                         NOT AT END
+                             ADD 1 TO WS-SEQ-NBR
+                             MOVE TR-OPTION TO OPTION
+                             MOVE TR-NUMBER1 TO NUMBER1
+                             MOVE TR-NUMBER2 TO NUMBER2
+                             PERFORM VALIDATE-INPUT
+                             IF WS-INPUT-VALID
+                                 PERFORM CALCULATE-RESULT
+                             END-IF
+                             PERFORM CHECKPOINT-IF-DUE
+                     END-READ
+                 END-PERFORM
+                 CLOSE TRANFILE
+             END-IF.
+             IF WS-CTL-MODE NOT = 'B'
+                 PERFORM UNTIL WS-QUIT
+                     DISPLAY "OPTIONS"
+                     DISPLAY "ADD"
+                     DISPLAY "SUBTRACT"
+                     DISPLAY "MULTIPLY"
+                     DISPLAY "DIVISION"
+                     DISPLAY "MODULUS"
+                     DISPLAY "PERCENTAGE"
+                     DISPLAY "ENTER 9 TO END THE SESSION"
+                     ACCEPT OPTION
+                     IF OPTION = 9
+                         SET WS-QUIT TO TRUE
+                     ELSE
+                         ADD 1 TO WS-SEQ-NBR
+                         DISPLAY
+                            "ENTER ONE NUMBER WHIT LEES TO ONE HUNDRED"
+                         ACCEPT NUMBER1
+                         DISPLAY
+                      "ENTER ANOTHER NUMBER WHIT LEES TO ONE HUNDRED"
+                         ACCEPT NUMBER2
+                         PERFORM VALIDATE-INPUT
+                         IF WS-INPUT-VALID
+                             PERFORM CALCULATE-RESULT
+                         END-IF
+                     END-IF
+                 END-PERFORM
+             END-IF.
+             DISPLAY "GRAND TOTAL OF RESULTS: " WS-GRAND-TOTAL.
+             CLOSE RESFILE.
+             CLOSE EXCFILE.
+             CLOSE GLFILE.
+             DISPLAY "TOTAL EXCEPTIONS: " WS-EXC-COUNT.
+             STOP RUN.
+
+       READ-CONTROL-CARD.
+             READ CTLFILE
+                 AT END MOVE SPACES TO CTL-RECORD
+             END-READ.
+             MOVE CTL-MODE TO WS-CTL-MODE.
+             MOVE CTL-DECIMALS TO WS-CTL-DECIMALS.
+             MOVE CTL-ROUND-MODE TO WS-CTL-ROUND-MODE.
+             MOVE CTL-CHECKPOINT-INTERVAL TO WS-CTL-CHECKPOINT-INTERVAL.
+             MOVE CTL-RESTART-IND TO WS-CTL-RESTART-IND.
+             MOVE CTL-GL-ACCOUNT TO WS-CTL-GL-ACCOUNT.
+             PERFORM SET-CONTROL-DEFAULTS.
+
+       SET-CONTROL-DEFAULTS.
+      *    A MISSING OR BLANK CONTROL CARD FALLS BACK TO THE ORIGINAL
+      *    INTERACTIVE, TRUNCATED, 3-DECIMAL, NO-CHECKPOINT BEHAVIOR.
+             IF WS-CTL-MODE NOT = 'B' AND WS-CTL-MODE NOT = 'I'
+                 MOVE 'I' TO WS-CTL-MODE
+             END-IF.
+             IF WS-CTL-DECIMALS NOT NUMERIC OR WS-CTL-DECIMALS > 3
+                 MOVE 3 TO WS-CTL-DECIMALS
+             END-IF.
+             IF WS-CTL-ROUND-MODE NOT = 'R'
+                 AND WS-CTL-ROUND-MODE NOT = 'T'
+                 MOVE 'T' TO WS-CTL-ROUND-MODE
+             END-IF.
+             IF WS-CTL-CHECKPOINT-INTERVAL NOT NUMERIC
+                 MOVE ZERO TO WS-CTL-CHECKPOINT-INTERVAL
+             END-IF.
+             IF WS-CTL-RESTART-IND NOT = 'Y'
+                 AND WS-CTL-RESTART-IND NOT = 'N'
+                 MOVE 'N' TO WS-CTL-RESTART-IND
+             END-IF.
+             IF WS-CTL-GL-ACCOUNT = SPACES
+                 MOVE "0000000001" TO WS-CTL-GL-ACCOUNT
+             END-IF.
+
+       HANDLE-RESTART-SKIP.
+             OPEN INPUT CKPTFILE.
+             IF WS-CKPT-FILE-STATUS = '35'
+      *         NO CHECKPOINT WAS EVER WRITTEN - START AT RECORD 1
+      *         WITH THE TOTALS STILL AT ZERO.
+                 MOVE ZERO TO CKPT-LAST-SEQ-NBR
+                 MOVE ZERO TO WS-GRAND-TOTAL
+                 MOVE ZERO TO WS-EXC-COUNT
+             ELSE
+                 READ CKPTFILE
+                     AT END
+                         MOVE ZERO TO CKPT-LAST-SEQ-NBR
+                         MOVE ZERO TO WS-GRAND-TOTAL
+                         MOVE ZERO TO WS-EXC-COUNT
+                     NOT AT END
+      *                 RESTORE THE JOB-WIDE TOTALS AS OF THE LAST
+      *                 CHECKPOINT SO END-OF-JOB DISPLAYS COVER THE
+      *                 WHOLE JOB, NOT JUST THE POST-RESTART SEGMENT.
+                         MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+                         MOVE CKPT-EXC-COUNT TO WS-EXC-COUNT
+                 END-READ
+                 CLOSE CKPTFILE
+             END-IF.
+             MOVE CKPT-LAST-SEQ-NBR TO WS-SEQ-NBR.
+             PERFORM WS-SEQ-NBR TIMES
+                 READ TRANFILE
+                     AT END SET WS-END-OF-TRANS TO TRUE
+                 END-READ
+             END-PERFORM.
+
+       CHECKPOINT-IF-DUE.
+             IF WS-CTL-CHECKPOINT-INTERVAL > ZERO
+                 COMPUTE WS-CKPT-REMAINDER = FUNCTION MOD(WS-SEQ-NBR,
+                     WS-CTL-CHECKPOINT-INTERVAL)
+                 IF WS-CKPT-REMAINDER = ZERO
+                     MOVE WS-SEQ-NBR TO CKPT-LAST-SEQ-NBR
+                     MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL
+                     MOVE WS-EXC-COUNT TO CKPT-EXC-COUNT
+                     OPEN OUTPUT CKPTFILE
+                     WRITE CKPT-RECORD
+                     CLOSE CKPTFILE
+                 END-IF
+             END-IF.
+
+       APPLY-PRECISION.
+      *    CONTROL-CARD DRIVEN DECIMAL PLACES/ROUNDING, WITHOUT
+      *    TOUCHING NUMBER1/NUMBER2/RESULT'S PICTURE CLAUSES.
+             EVALUATE WS-CTL-DECIMALS
+                 WHEN 0 MOVE 1    TO WS-SCALE-FACTOR
+                 WHEN 1 MOVE 10   TO WS-SCALE-FACTOR
+                 WHEN 2 MOVE 100  TO WS-SCALE-FACTOR
+                 WHEN OTHER MOVE 1000 TO WS-SCALE-FACTOR
+             END-EVALUATE.
+             IF WS-CTL-ROUND-MODE = 'R'
+                 COMPUTE WS-SCALED ROUNDED = RESULT * WS-SCALE-FACTOR
+                 COMPUTE RESULT = WS-SCALED / WS-SCALE-FACTOR
+             ELSE
+                 COMPUTE RESULT =
+                     FUNCTION INTEGER-PART(RESULT * WS-SCALE-FACTOR)
+                         / WS-SCALE-FACTOR
+             END-IF.
+
+       WRITE-EXCEPTION.
+             ADD 1 TO WS-EXC-COUNT.
+             MOVE WS-SEQ-NBR TO EXC-SEQ-NBR.
+             MOVE OPTION TO EXC-OPTION.
+             MOVE NUMBER1 TO EXC-NUMBER1.
+             MOVE NUMBER2 TO EXC-NUMBER2.
+             MOVE WS-REASON-CODE TO EXC-REASON-CODE.
+             MOVE WS-REASON-TEXT TO EXC-REASON-TEXT.
+             WRITE EXC-RECORD.
+
+       WRITE-GL-EXTRACT.
+      *    ADD/SUBTRACT ADJUSTMENTS FEED THE GL POSTING INTERFACE.
+             MOVE WS-CTL-GL-ACCOUNT TO GL-ACCOUNT-CODE.
+             MOVE WS-BATCH-DATE TO GL-BATCH-DATE.
+             IF RESULT < ZERO
+                 MOVE 'C' TO GL-DR-CR-IND
+                 COMPUTE GL-AMOUNT ROUNDED = RESULT * -1
+             ELSE
+                 MOVE 'D' TO GL-DR-CR-IND
+                 COMPUTE GL-AMOUNT ROUNDED = RESULT
+             END-IF.
+             WRITE GL-RECORD.
+
+       WRITE-RESULT-RECORD.
+             MOVE WS-BATCH-DATE TO RES-BATCH-DATE.
+             MOVE WS-SEQ-NBR TO RES-SEQ-NBR.
+             MOVE OPTION TO RES-OPTION.
+             MOVE NUMBER1 TO RES-NUMBER1.
+             MOVE NUMBER2 TO RES-NUMBER2.
+             MOVE RESULT TO RES-RESULT.
+             WRITE RES-RECORD.
+             ADD RESULT TO WS-GRAND-TOTAL.
+
+       VALIDATE-INPUT.
+      *    CATCHES BAD KEYSTROKES/RECORDS BEFORE THEY HIT THE
+      *    ARITHMETIC, INCLUDING NUMBER2 = 0 FOR DIVIDE AND MODULUS,
+      *    INSTEAD OF LETTING THEM ABEND OR SURFACE AS A SIZE ERROR.
+             SET WS-INPUT-VALID TO TRUE.
+             IF NUMBER1 NOT NUMERIC OR NUMBER2 NOT NUMERIC
+                 SET WS-INPUT-INVALID TO TRUE
+                 MOVE 'NV' TO WS-REASON-CODE
+                 MOVE "NON-NUMERIC NUMBER1 OR NUMBER2"
+                     TO WS-REASON-TEXT
+                 DISPLAY "OVELOADED INPUT BUFER ERROR"
+                 PERFORM WRITE-EXCEPTION
+             ELSE
+      *         BUSINESS RULE, NOT A PICTURE-CLAUSE LIMIT: OPERANDS
+      *         MUST STAY BELOW ONE HUNDRED, PER THE ORIGINAL PROMPT.
+                 IF NUMBER1 > 99.999 OR NUMBER1 < -99.999
+                     OR NUMBER2 > 99.999 OR NUMBER2 < -99.999
+                     SET WS-INPUT-INVALID TO TRUE
+                     MOVE 'RG' TO WS-REASON-CODE
+                     MOVE "NUMBER1/NUMBER2 OUT OF RANGE"
+                         TO WS-REASON-TEXT
+                     DISPLAY "OVELOADED INPUT BUFER ERROR"
+                     PERFORM WRITE-EXCEPTION
+                 ELSE
+                     IF (OPTION = 4 OR OPTION = 5) AND NUMBER2 = ZERO
+                         SET WS-INPUT-INVALID TO TRUE
+                         MOVE 'DZ' TO WS-REASON-CODE
+                         MOVE "DIVIDE BY ZERO - NUMBER2 = 0"
+                             TO WS-REASON-TEXT
+                         DISPLAY "OVELOADED INPUT BUFER ERROR"
+                         PERFORM WRITE-EXCEPTION
+                     END-IF
+                 END-IF
+             END-IF.
+
+       CALCULATE-RESULT.
+             EVALUATE OPTION
+              WHEN 1
+               ADD NUMBER1 TO NUMBER2 GIVING RESULT
+                ON SIZE ERROR
+                    MOVE 'SE' TO WS-REASON-CODE
+                    MOVE "SIZE ERROR ON ADD" TO WS-REASON-TEXT
+                    DISPLAY "OVELOADED INPUT BUFER ERROR"
+                    PERFORM WRITE-EXCEPTION
+                NOT ON SIZE ERROR
+                    PERFORM APPLY-PRECISION
+                    DISPLAY "THE RESULT IS" RESULT
+                 PERFORM WRITE-RESULT-RECORD
+                 PERFORM WRITE-GL-EXTRACT
+                END-ADD
+
+               WHEN 2
+               COMPUTE RESULT = NUMBER1 - NUMBER2
+                ON SIZE ERROR
+                    MOVE 'SE' TO WS-REASON-CODE
+                    MOVE "SIZE ERROR ON SUBTRACT" TO WS-REASON-TEXT
+                    DISPLAY "OVELOADED INPUT BUFER ERROR"
+                    PERFORM WRITE-EXCEPTION
+                NOT ON SIZE ERROR
+                    PERFORM APPLY-PRECISION
+                    DISPLAY "THE RESULT IS" RESULT
+                 PERFORM WRITE-RESULT-RECORD
+                 PERFORM WRITE-GL-EXTRACT
+                END-COMPUTE
+
+               WHEN 3
+               MULTIPLY NUMBER1 BY NUMBER2 GIVING RESULT
+                ON SIZE ERROR
+                    MOVE 'SE' TO WS-REASON-CODE
+                    MOVE "SIZE ERROR ON MULTIPLY" TO WS-REASON-TEXT
+                    DISPLAY "OVELOADED INPUT BUFER ERROR"
+                    PERFORM WRITE-EXCEPTION
+                NOT ON SIZE ERROR
+                    PERFORM APPLY-PRECISION
+                    DISPLAY "THE RESULT IS" RESULT WITH NO
+                ADVANCING
+                 PERFORM WRITE-RESULT-RECORD
+                END-MULTIPLY
+
+               WHEN 4
+               DIVIDE NUMBER1 BY NUMBER2 GIVING RESULT
+                ON SIZE ERROR
+                    MOVE 'SE' TO WS-REASON-CODE
+                    MOVE "SIZE ERROR ON DIVIDE" TO WS-REASON-TEXT
+                    DISPLAY "OVELOADED INPUT BUFER ERROR"
+                    PERFORM WRITE-EXCEPTION
+                NOT ON SIZE ERROR
+                    PERFORM APPLY-PRECISION
+                    DISPLAY "THE RESULT IS" RESULT
+                 PERFORM WRITE-RESULT-RECORD
+                END-DIVIDE
+
+               WHEN 5
+      *         REMAINDER AFTER DIVIDING NUMBER1 BY NUMBER2.
+               DIVIDE NUMBER1 BY NUMBER2 GIVING WS-QUOTIENT
+                REMAINDER RESULT
+                ON SIZE ERROR
+                    MOVE 'SE' TO WS-REASON-CODE
+                    MOVE "SIZE ERROR ON MODULUS" TO WS-REASON-TEXT
+                    DISPLAY "OVELOADED INPUT BUFER ERROR"
+                    PERFORM WRITE-EXCEPTION
+                NOT ON SIZE ERROR
+                    PERFORM APPLY-PRECISION
+                    DISPLAY "THE RESULT IS" RESULT
+                 PERFORM WRITE-RESULT-RECORD
+                END-DIVIDE
+
+               WHEN 6
+      *         NUMBER1 IS THE PERCENTAGE RATE, NUMBER2 THE BASE.
+               COMPUTE RESULT = (NUMBER1 * NUMBER2) / 100
+                ON SIZE ERROR
+                    MOVE 'SE' TO WS-REASON-CODE
+                    MOVE "SIZE ERROR ON PERCENTAGE" TO WS-REASON-TEXT
+                    DISPLAY "OVELOADED INPUT BUFER ERROR"
+                    PERFORM WRITE-EXCEPTION
+                NOT ON SIZE ERROR
+                    PERFORM APPLY-PRECISION
+                    DISPLAY "THE RESULT IS" RESULT
+                 PERFORM WRITE-RESULT-RECORD
+                END-COMPUTE
+
+                WHEN OTHER
+                 DISPLAY "ERROR: UKWNOW VALUE IN OPTION INPUT BUFER"
+                 MOVE 'OP' TO WS-REASON-CODE
+                 MOVE "UNKNOWN VALUE IN OPTION FIELD"
+                     TO WS-REASON-TEXT
+                 PERFORM WRITE-EXCEPTION
+               END-EVALUATE.
+       END PROGRAM CALCULADORA.

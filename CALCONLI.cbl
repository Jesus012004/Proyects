@@ -0,0 +1,352 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCONLI.
+       AUTHOR JESUS DANIEL PADRIN MARIN.
+       DATE-WRITTEN "08/08/2026"
+       DATE-MODIFIED "08/08/2026"
+       DATE-COMPILED "08/08/2026"
+      *****************************************************************
+      *  ONLINE, CICS-STYLE SINGLE-PANEL MENU FOR CALCULADORA, FOR
+      *  TERMINAL USERS WHO WANT A SCREEN INSTEAD OF THE LINE-MODE
+      *  ACCEPT/DISPLAY CONSOLE LOOP. SAME VALIDATION, PRECISION,
+      *  RESULT/EXCEPTION/GL WRITE-UP AS THE BATCH ENGINE, SO A
+      *  CALCULATION LOOKS THE SAME NO MATTER HOW IT WAS KEYED IN.
+      *  COPIES THE SAME RECORD LAYOUTS AS CALCULADORA.CBL SO BATCH
+      *  AND ONLINE OUTPUT CAN BE READ BY THE SAME DOWNSTREAM JOBS.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLFILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RESFILE ASSIGN TO "RESFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCFILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GLFILE ASSIGN TO "GLFILE"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY WSCALCTL.
+
+       FD  RESFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY WSCALRES.
+
+       FD  EXCFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY WSCALEXC.
+
+       FD  GLFILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY WSCALGL.
+
+       WORKING-STORAGE SECTION.
+      *    WORKING COPY OF THE CONTROL CARD, KEPT AFTER CTLFILE CLOSES.
+      *    ONLY CTL-DECIMALS/CTL-ROUND-MODE/CTL-GL-ACCOUNT APPLY HERE -
+      *    CTL-MODE/CTL-CHECKPOINT-INTERVAL/CTL-RESTART-IND ARE BATCH
+      *    CONCERNS AND ARE IGNORED BY THIS ONLINE PROGRAM.
+       COPY WSCALCTL
+           REPLACING ==CTL-RECORD== BY ==WS-CTL-RECORD==
+               ==CTL-MODE== BY ==WS-CTL-MODE==
+               ==CTL-DECIMALS== BY ==WS-CTL-DECIMALS==
+               ==CTL-ROUND-MODE== BY ==WS-CTL-ROUND-MODE==
+               ==CTL-CHECKPOINT-INTERVAL==
+                   BY ==WS-CTL-CHECKPOINT-INTERVAL==
+               ==CTL-RESTART-IND== BY ==WS-CTL-RESTART-IND==
+               ==CTL-GL-ACCOUNT== BY ==WS-CTL-GL-ACCOUNT==.
+
+       77 NUMBER1 PICTURE S9(3)V999 VALUE ZERO.
+       77 NUMBER2 PICTURE S9(3)V999 VALUE ZERO.
+       77 RESULT PICTURE S9(6)V999 VALUE ZERO.
+       77 OPTION PICTURE 9 VALUE ZERO.
+      *    INTEGER QUOTIENT SO REMAINDER (OPTION 5) IS A TRUE MODULUS -
+      *    A DECIMAL QUOTIENT WOULD LEAVE A NEAR-ZERO RESIDUAL INSTEAD.
+       77 WS-QUOTIENT PICTURE S9(6) VALUE ZERO.
+       77 WS-SCALE-FACTOR PICTURE 9(4) VALUE 1000.
+       77 WS-SCALED PICTURE S9(9) VALUE ZERO.
+
+       77  WS-BATCH-DATE             PIC X(8) VALUE SPACES.
+       77  WS-SEQ-NBR                PIC 9(6) VALUE ZERO.
+
+       77  WS-VALID-SW               PIC X VALUE 'Y'.
+           88  WS-INPUT-VALID               VALUE 'Y'.
+           88  WS-INPUT-INVALID              VALUE 'N'.
+
+       77  WS-EXC-COUNT              PIC 9(6) VALUE ZERO.
+       77  WS-REASON-CODE            PIC X(2) VALUE SPACES.
+       77  WS-REASON-TEXT            PIC X(30) VALUE SPACES.
+
+       77  WS-GRAND-TOTAL            PIC S9(9)V999 VALUE ZERO.
+       77  WS-QUIT-SW                PIC X VALUE 'N'.
+           88  WS-QUIT                      VALUE 'Y'.
+
+      *    SCREEN FIELDS ARE SEPARATE FROM NUMBER1/NUMBER2/RESULT SO
+      *    THE SAME CALCULATE-RESULT PARAGRAPH AS THE BATCH ENGINE
+      *    CAN BE REUSED UNCHANGED.
+       77  SC-OPTION                 PIC 9.
+       77  SC-NUMBER1                PIC -999.999.
+       77  SC-NUMBER2                PIC -999.999.
+       77  SC-RESULT                 PIC -999999.999.
+       77  SC-MESSAGE                PIC X(40) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  SS-MAIN-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE "CALCULADORA - ONLINE MENU".
+           05  LINE 3  COLUMN 1  VALUE "1 ADD       2 SUBTRACT".
+           05  LINE 4  COLUMN 1  VALUE "3 MULTIPLY  4 DIVISION".
+           05  LINE 5  COLUMN 1  VALUE "5 MODULUS   6 PERCENTAGE".
+           05  LINE 6  COLUMN 1  VALUE "ENTER 9 TO END THE SESSION".
+           05  LINE 8  COLUMN 1  VALUE "OPTION . . . . .".
+           05  LINE 8  COLUMN 18 PIC 9 USING SC-OPTION.
+           05  LINE 9  COLUMN 1  VALUE "NUMBER1  . . . .".
+           05  LINE 9  COLUMN 18 PIC -999.999 USING SC-NUMBER1.
+           05  LINE 10 COLUMN 1  VALUE "NUMBER2  . . . .".
+           05  LINE 10 COLUMN 18 PIC -999.999 USING SC-NUMBER2.
+           05  LINE 12 COLUMN 1  VALUE "RESULT . . . . .".
+           05  LINE 12 COLUMN 18 PIC -999999.999 FROM SC-RESULT.
+           05  LINE 14 COLUMN 1  VALUE "MESSAGE: ".
+           05  LINE 14 COLUMN 10 PIC X(40) FROM SC-MESSAGE.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+             ACCEPT WS-BATCH-DATE FROM DATE YYYYMMDD.
+             OPEN INPUT CTLFILE.
+             PERFORM READ-CONTROL-CARD.
+             CLOSE CTLFILE.
+             OPEN OUTPUT RESFILE.
+             OPEN OUTPUT EXCFILE.
+             OPEN OUTPUT GLFILE.
+             PERFORM UNTIL WS-QUIT
+                 MOVE SPACES TO SC-MESSAGE
+                 MOVE ZERO TO SC-RESULT
+                 DISPLAY SS-MAIN-SCREEN
+                 ACCEPT SS-MAIN-SCREEN
+                 MOVE SC-OPTION TO OPTION
+                 IF OPTION = 9
+                     SET WS-QUIT TO TRUE
+                 ELSE
+                     ADD 1 TO WS-SEQ-NBR
+                     MOVE SC-NUMBER1 TO NUMBER1
+                     MOVE SC-NUMBER2 TO NUMBER2
+                     PERFORM VALIDATE-INPUT
+                     IF WS-INPUT-VALID
+                         PERFORM CALCULATE-RESULT
+                         MOVE RESULT TO SC-RESULT
+                         MOVE "CALCULATION COMPLETE" TO SC-MESSAGE
+                     ELSE
+                         MOVE WS-REASON-TEXT TO SC-MESSAGE
+                     END-IF
+                     DISPLAY SS-MAIN-SCREEN
+                 END-IF
+             END-PERFORM.
+             CLOSE RESFILE.
+             CLOSE EXCFILE.
+             CLOSE GLFILE.
+             DISPLAY "GRAND TOTAL OF RESULTS: " WS-GRAND-TOTAL.
+             DISPLAY "TOTAL EXCEPTIONS: " WS-EXC-COUNT.
+             STOP RUN.
+
+       READ-CONTROL-CARD.
+             READ CTLFILE
+                 AT END MOVE SPACES TO CTL-RECORD
+             END-READ.
+             MOVE CTL-DECIMALS TO WS-CTL-DECIMALS.
+             MOVE CTL-ROUND-MODE TO WS-CTL-ROUND-MODE.
+             MOVE CTL-GL-ACCOUNT TO WS-CTL-GL-ACCOUNT.
+             PERFORM SET-CONTROL-DEFAULTS.
+
+       SET-CONTROL-DEFAULTS.
+      *    A MISSING OR BLANK CONTROL CARD FALLS BACK TO TRUNCATED,
+      *    3-DECIMAL OUTPUT AND THE HOUSE GL ACCOUNT.
+             IF WS-CTL-DECIMALS NOT NUMERIC OR WS-CTL-DECIMALS > 3
+                 MOVE 3 TO WS-CTL-DECIMALS
+             END-IF.
+             IF WS-CTL-ROUND-MODE NOT = 'R'
+                 AND WS-CTL-ROUND-MODE NOT = 'T'
+                 MOVE 'T' TO WS-CTL-ROUND-MODE
+             END-IF.
+             IF WS-CTL-GL-ACCOUNT = SPACES
+                 MOVE "0000000001" TO WS-CTL-GL-ACCOUNT
+             END-IF.
+
+       APPLY-PRECISION.
+      *    CONTROL-CARD DRIVEN DECIMAL PLACES/ROUNDING, WITHOUT
+      *    TOUCHING NUMBER1/NUMBER2/RESULT'S PICTURE CLAUSES.
+             EVALUATE WS-CTL-DECIMALS
+                 WHEN 0 MOVE 1    TO WS-SCALE-FACTOR
+                 WHEN 1 MOVE 10   TO WS-SCALE-FACTOR
+                 WHEN 2 MOVE 100  TO WS-SCALE-FACTOR
+                 WHEN OTHER MOVE 1000 TO WS-SCALE-FACTOR
+             END-EVALUATE.
+             IF WS-CTL-ROUND-MODE = 'R'
+                 COMPUTE WS-SCALED ROUNDED = RESULT * WS-SCALE-FACTOR
+                 COMPUTE RESULT = WS-SCALED / WS-SCALE-FACTOR
+             ELSE
+                 COMPUTE RESULT =
+                     FUNCTION INTEGER-PART(RESULT * WS-SCALE-FACTOR)
+                         / WS-SCALE-FACTOR
+             END-IF.
+
+       WRITE-EXCEPTION.
+             ADD 1 TO WS-EXC-COUNT.
+             MOVE WS-SEQ-NBR TO EXC-SEQ-NBR.
+             MOVE OPTION TO EXC-OPTION.
+             MOVE NUMBER1 TO EXC-NUMBER1.
+             MOVE NUMBER2 TO EXC-NUMBER2.
+             MOVE WS-REASON-CODE TO EXC-REASON-CODE.
+             MOVE WS-REASON-TEXT TO EXC-REASON-TEXT.
+             WRITE EXC-RECORD.
+
+       WRITE-GL-EXTRACT.
+      *    ADD/SUBTRACT ADJUSTMENTS FEED THE GL POSTING INTERFACE.
+             MOVE WS-CTL-GL-ACCOUNT TO GL-ACCOUNT-CODE.
+             MOVE WS-BATCH-DATE TO GL-BATCH-DATE.
+             IF RESULT < ZERO
+                 MOVE 'C' TO GL-DR-CR-IND
+                 COMPUTE GL-AMOUNT ROUNDED = RESULT * -1
+             ELSE
+                 MOVE 'D' TO GL-DR-CR-IND
+                 COMPUTE GL-AMOUNT ROUNDED = RESULT
+             END-IF.
+             WRITE GL-RECORD.
+
+       WRITE-RESULT-RECORD.
+             MOVE WS-BATCH-DATE TO RES-BATCH-DATE.
+             MOVE WS-SEQ-NBR TO RES-SEQ-NBR.
+             MOVE OPTION TO RES-OPTION.
+             MOVE NUMBER1 TO RES-NUMBER1.
+             MOVE NUMBER2 TO RES-NUMBER2.
+             MOVE RESULT TO RES-RESULT.
+             WRITE RES-RECORD.
+             ADD RESULT TO WS-GRAND-TOTAL.
+
+       VALIDATE-INPUT.
+      *    CATCHES BAD KEYSTROKES BEFORE THEY HIT THE ARITHMETIC,
+      *    INCLUDING NUMBER2 = 0 FOR DIVIDE AND MODULUS, INSTEAD OF
+      *    LETTING THEM ABEND OR SURFACE AS A SIZE ERROR.
+             SET WS-INPUT-VALID TO TRUE.
+             IF NUMBER1 NOT NUMERIC OR NUMBER2 NOT NUMERIC
+                 SET WS-INPUT-INVALID TO TRUE
+                 MOVE 'NV' TO WS-REASON-CODE
+                 MOVE "NON-NUMERIC NUMBER1 OR NUMBER2"
+                     TO WS-REASON-TEXT
+                 PERFORM WRITE-EXCEPTION
+             ELSE
+      *         BUSINESS RULE, NOT A PICTURE-CLAUSE LIMIT: OPERANDS
+      *         MUST STAY BELOW ONE HUNDRED, PER THE ORIGINAL PROMPT.
+                 IF NUMBER1 > 99.999 OR NUMBER1 < -99.999
+                     OR NUMBER2 > 99.999 OR NUMBER2 < -99.999
+                     SET WS-INPUT-INVALID TO TRUE
+                     MOVE 'RG' TO WS-REASON-CODE
+                     MOVE "NUMBER1/NUMBER2 OUT OF RANGE"
+                         TO WS-REASON-TEXT
+                     PERFORM WRITE-EXCEPTION
+                 ELSE
+                     IF OPTION < 1 OR OPTION > 6
+                         SET WS-INPUT-INVALID TO TRUE
+                         MOVE 'OP' TO WS-REASON-CODE
+                         MOVE "UNKNOWN VALUE IN OPTION FIELD"
+                             TO WS-REASON-TEXT
+                         PERFORM WRITE-EXCEPTION
+                     ELSE
+                         IF (OPTION = 4 OR OPTION = 5)
+                             AND NUMBER2 = ZERO
+                             SET WS-INPUT-INVALID TO TRUE
+                             MOVE 'DZ' TO WS-REASON-CODE
+                             MOVE "DIVIDE BY ZERO - NUMBER2 = 0"
+                                 TO WS-REASON-TEXT
+                             PERFORM WRITE-EXCEPTION
+                         END-IF
+                     END-IF
+                 END-IF
+             END-IF.
+
+       CALCULATE-RESULT.
+             EVALUATE OPTION
+              WHEN 1
+               ADD NUMBER1 TO NUMBER2 GIVING RESULT
+                ON SIZE ERROR
+                    MOVE 'SE' TO WS-REASON-CODE
+                    MOVE "SIZE ERROR ON ADD" TO WS-REASON-TEXT
+                    PERFORM WRITE-EXCEPTION
+                NOT ON SIZE ERROR
+                    PERFORM APPLY-PRECISION
+                    PERFORM WRITE-RESULT-RECORD
+                    PERFORM WRITE-GL-EXTRACT
+                END-ADD
+
+               WHEN 2
+               COMPUTE RESULT = NUMBER1 - NUMBER2
+                ON SIZE ERROR
+                    MOVE 'SE' TO WS-REASON-CODE
+                    MOVE "SIZE ERROR ON SUBTRACT" TO WS-REASON-TEXT
+                    PERFORM WRITE-EXCEPTION
+                NOT ON SIZE ERROR
+                    PERFORM APPLY-PRECISION
+                    PERFORM WRITE-RESULT-RECORD
+                    PERFORM WRITE-GL-EXTRACT
+                END-COMPUTE
+
+               WHEN 3
+               MULTIPLY NUMBER1 BY NUMBER2 GIVING RESULT
+                ON SIZE ERROR
+                    MOVE 'SE' TO WS-REASON-CODE
+                    MOVE "SIZE ERROR ON MULTIPLY" TO WS-REASON-TEXT
+                    PERFORM WRITE-EXCEPTION
+                NOT ON SIZE ERROR
+                    PERFORM APPLY-PRECISION
+                    PERFORM WRITE-RESULT-RECORD
+                END-MULTIPLY
+
+               WHEN 4
+               DIVIDE NUMBER1 BY NUMBER2 GIVING RESULT
+                ON SIZE ERROR
+                    MOVE 'SE' TO WS-REASON-CODE
+                    MOVE "SIZE ERROR ON DIVIDE" TO WS-REASON-TEXT
+                    PERFORM WRITE-EXCEPTION
+                NOT ON SIZE ERROR
+                    PERFORM APPLY-PRECISION
+                    PERFORM WRITE-RESULT-RECORD
+                END-DIVIDE
+
+               WHEN 5
+      *         REMAINDER AFTER DIVIDING NUMBER1 BY NUMBER2.
+               DIVIDE NUMBER1 BY NUMBER2 GIVING WS-QUOTIENT
+                REMAINDER RESULT
+                ON SIZE ERROR
+                    MOVE 'SE' TO WS-REASON-CODE
+                    MOVE "SIZE ERROR ON MODULUS" TO WS-REASON-TEXT
+                    PERFORM WRITE-EXCEPTION
+                NOT ON SIZE ERROR
+                    PERFORM APPLY-PRECISION
+                    PERFORM WRITE-RESULT-RECORD
+                END-DIVIDE
+
+               WHEN 6
+      *         NUMBER1 IS THE PERCENTAGE RATE, NUMBER2 THE BASE.
+               COMPUTE RESULT = (NUMBER1 * NUMBER2) / 100
+                ON SIZE ERROR
+                    MOVE 'SE' TO WS-REASON-CODE
+                    MOVE "SIZE ERROR ON PERCENTAGE" TO WS-REASON-TEXT
+                    PERFORM WRITE-EXCEPTION
+                NOT ON SIZE ERROR
+                    PERFORM APPLY-PRECISION
+                    PERFORM WRITE-RESULT-RECORD
+                END-COMPUTE
+
+                WHEN OTHER
+                 MOVE 'OP' TO WS-REASON-CODE
+                 MOVE "UNKNOWN VALUE IN OPTION FIELD"
+                     TO WS-REASON-TEXT
+                 PERFORM WRITE-EXCEPTION
+               END-EVALUATE.
+       END PROGRAM CALCONLI.
